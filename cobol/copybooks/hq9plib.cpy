@@ -0,0 +1,6 @@
+      *>  record layout for the HQ9+ program library file.
+      *>  each record holds one named program: a short name used to
+      *>  look the program up, and its instruction string.
+       01 lib-record.
+           05 lib-program-name pic x(30).
+           05 lib-instructions pic x(2000).
