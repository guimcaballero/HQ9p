@@ -0,0 +1,41 @@
+       >>source format free
+identification division.
+program-id. hq9batch.
+
+environment division.
+       input-output section.
+           file-control.
+           select ctl-file assign to ctl-filename
+               organization is line sequential.
+
+data division.
+       file section.
+           fd ctl-file.
+           01 ctl-line pic x(200).
+
+       working-storage section.
+           01 ctl-filename pic x(100).
+           01 ctl-eof pic a(1) value space.
+           01 run-command pic x(300).
+
+procedure division.
+       accept ctl-filename from command-line.
+      *>  read the control file, one HQ9+ program filename per line,
+      *>  and run hq9p against each one in turn
+       open input ctl-file.
+       perform until ctl-eof = 'y'
+           read ctl-file into ctl-line
+              at end move 'y' to ctl-eof
+              not at end
+                      if function trim(ctl-line) not = spaces
+                          move spaces to run-command
+                          string "hq9p " delimited by size
+                              function trim(ctl-line) delimited by size
+                              into run-command
+                          end-string
+                          call "SYSTEM" using run-command
+                      end-if
+           end-read
+       end-perform.
+       close ctl-file.
+       stop run.
