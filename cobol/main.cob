@@ -7,62 +7,442 @@ environment division.
            file-control.
            select w-file assign to filename
                organization is line sequential.
+           select checkpoint-file assign to "HQ9CKPT"
+               organization is line sequential
+               file status is ckpt-status.
+           select audit-log-file assign to "HQ9ALOG"
+               organization is line sequential
+               file status is audit-status.
+           select library-file assign to library-filename
+               organization is line sequential
+               file status is library-status.
+           select report-file assign to "HQ9RPT"
+               organization is line sequential
+               file status is report-status.
 
 data division.
        file section.
            fd w-file.
            01 linecontents pic x(1000).
 
+           fd checkpoint-file.
+           01 checkpoint-record.
+               05 ckpt-source pic x(100).
+               05 ckpt-bottle pic 99.
+               05 filler pic x(1).
+               05 ckpt-idx pic 99999.
+
+           fd audit-log-file.
+           01 audit-log-record pic x(200).
+
+           fd library-file.
+           copy "hq9plib.cpy".
+
+           fd report-file.
+      *>  wide enough for the longest header line ("HQ9+ run summary
+      *>  for " plus a full pic x(100) filename) with room to spare,
+       *>  so a long filename can never truncate silently
+           01 report-record pic x(140).
+
        working-storage section.
            01 filename pic x(100).
-           01 contents pic x(1000).
+           01 max-chars pic 9(6) value 99999.
+           01 char-count pic 9(6) value 0.
+           01 program-table.
+               05 pgm-char pic x(1) occurs 1 to 99999 times
+                   depending on char-count.
+           01 source-image pic x(99999) value spaces.
+           01 build-idx pic 9(6) value 0.
+           01 current-token pic x(2000) value spaces.
+           01 token-length pic 9(4) value 0.
+           01 token-idx pic 9(4) value 0.
+           01 overflow-switch pic x(1) value 'n'.
+               88 program-too-large value 'y'.
            01 wseof pic a(1) value space.
            01 currentchar pic x(1) value space.
            01 accum pic 99999 value 0.
            01 idx pic 99999 value 1.
            01 bottlecounter pic 99 value 99.
            01 bottlecounter-minus1 pic 99 value 98.
-           01 filelength pic 99999 value 0.
            01 formatted-integer pic z9.
+           01 formatted-position pic zzzz9.
+           01 formatted-count pic zzzz9.
+           01 formatted-accum pic zzzz9.
+           01 formatted-maxchars pic zzzzz9.
+           01 formatted-count-h pic zzzz9.
+           01 formatted-count-q pic zzzz9.
+           01 formatted-count-9 pic zzzz9.
+           01 formatted-count-p pic zzzz9.
+           01 formatted-count-plus pic zzzz9.
+           01 formatted-verses pic zzzzz9.
+           01 validate-idx pic 99999 value 1.
+           01 validate-char pic x(1) value space.
+           01 invalid-count pic 9(5) value 0.
+           01 start-idx pic 99999 value 1.
+           01 start-bottle pic 99 value 99.
+           01 checkpoint-interval pic 99 value 10.
+           01 ckpt-status pic xx value spaces.
+           01 resume-switch pic x(1) value 'n'.
+               88 resume-run value 'y'.
+           01 resume-bottlecounter pic 99 value 0.
+           01 resume-idx pic 99999 value 0.
+           01 count-h pic 9(5) value 0.
+           01 count-q pic 9(5) value 0.
+           01 count-9 pic 9(5) value 0.
+           01 count-plus pic 9(5) value 0.
+           01 count-p pic 9(5) value 0.
+           01 current-date-value pic x(21) value spaces.
+           01 run-timestamp pic x(14) value spaces.
+           01 audit-status pic xx value spaces.
+           01 report-status pic xx value spaces.
+           01 library-filename pic x(100) value spaces.
+           01 library-program-name pic x(30) value spaces.
+           01 library-status pic xx value spaces.
+           01 cmd-arg1 pic x(100) value spaces.
+           01 cmd-arg2 pic x(100) value spaces.
+           01 arg-number pic 9(2).
+           01 verse-count pic 9(6) value 0.
+           01 strict-switch pic x(1) value 'n'.
+               88 strict-mode value 'y'.
+           01 env-name pic x(20) value spaces.
+           01 strict-env pic x(3) value spaces.
 
 procedure division.
-       accept filename from command-line.
-      *>  read file
+      *>  a second command-line argument means we were called with a
+       *>  library filename and a program name to look up in it,
+       *>  instead of the usual single source filename
+       move 1 to arg-number.
+       display arg-number upon argument-number.
+       accept cmd-arg1 from argument-value
+           on exception move spaces to cmd-arg1
+       end-accept.
+       move 2 to arg-number.
+       display arg-number upon argument-number.
+       accept cmd-arg2 from argument-value
+           on exception move spaces to cmd-arg2
+       end-accept.
+
+       if cmd-arg2 not = spaces
+           move cmd-arg1 to library-filename
+           move cmd-arg2 to library-program-name
+           move cmd-arg2 to filename
+           perform load-from-library-para
+       else
+           move cmd-arg1 to filename
+           perform load-from-file-para
+       end-if.
+
+      *>  a shop switch: when HQ9P_STRICT is set to Y, lowercase and
+       *>  uppercase h and q are treated as distinct instructions
+       *>  instead of being folded together
+       move "HQ9P_STRICT" to env-name.
+       display env-name upon environment-name.
+       accept strict-env from environment-value
+           on exception move spaces to strict-env
+       end-accept.
+       if strict-env = "Y" or strict-env = "y"
+           set strict-mode to true
+       end-if.
+
+       if program-too-large
+           move max-chars to formatted-maxchars
+           display "program exceeds maximum size (" function trim(formatted-maxchars) " characters); program not run"
+           stop run
+       end-if.
+
+      *>  Build a single image of the program text, used only when a
+       *>  quine instruction needs to print the whole program back out
+       perform varying build-idx from 1 by 1 until build-idx > char-count
+           move pgm-char(build-idx) to source-image(build-idx:1)
+       end-perform.
+      *>  Check for characters that are not legal HQ9+ instructions
+       *>  before running anything
+       perform validate-para varying validate-idx from 1 by 1
+           until validate-idx > char-count.
+       if invalid-count > 0
+           move invalid-count to formatted-count
+           display function trim(formatted-count) " invalid instruction(s) found; program not run"
+           stop run
+       end-if.
+      *>  Resume from a checkpoint left by an interrupted run, if any
+       perform check-resume-para.
+       move 1 to start-idx.
+       if resume-run
+           move resume-idx to start-idx
+       end-if.
+      *>  Loop through the program table
+       perform a-para varying idx from start-idx by 1 until idx > char-count.
+      *>  Run completed normally; clear any checkpoint left behind
+       perform clear-checkpoint-para.
+      *>  Append an audit record of what this run did.  note: the
+       *>  counters below only reflect this invocation; a run that
+       *>  resumes from a checkpoint after an earlier invocation was
+       *>  interrupted mid-9 does not recover what that earlier,
+       *>  never-completed invocation had already counted, since it
+       *>  stopped before reaching write-audit-para/write-report-para
+       *>  itself.  the audit log and report for a resumed program are
+       *>  therefore a tally of the resumed leg only, not the full
+       *>  history of the source file.
+       perform write-audit-para.
+      *>  Write an end-of-run summary/statistics report
+       perform write-report-para.
+       stop run.
+
+       check-resume-para.
+       open input checkpoint-file.
+       if ckpt-status = "00"
+           read checkpoint-file into checkpoint-record
+              at end continue
+      *>  only trust a checkpoint that was left behind for this same
+      *>  source program; a stale record from a different program run
+      *>  through hq9batch's shared checkpoint file must never be
+      *>  mistaken for this run's resume point
+              not at end
+                  if function trim(ckpt-source) = function trim(filename)
+                      move ckpt-bottle to resume-bottlecounter
+                      move ckpt-idx to resume-idx
+                      set resume-run to true
+                  end-if
+           end-read
+           close checkpoint-file
+       end-if.
+
+       write-checkpoint-para.
+       open output checkpoint-file.
+       move filename to ckpt-source.
+       move idx to ckpt-idx.
+      *>  bottlecounter-minus1, not bottlecounter: the verse for
+       *>  bottlecounter has already been displayed by the time we get
+       *>  here, so the bottle still owed on resume is the next one
+       *>  down, not the one we just printed
+       move bottlecounter-minus1 to ckpt-bottle.
+       write checkpoint-record.
+       close checkpoint-file.
+
+       clear-checkpoint-para.
+       open output checkpoint-file.
+       close checkpoint-file.
+
+       write-audit-para.
+       move function current-date to current-date-value.
+       move current-date-value(1:14) to run-timestamp.
+       move count-h to formatted-count-h.
+       move count-q to formatted-count-q.
+       move count-9 to formatted-count-9.
+       move count-p to formatted-count-p.
+       move count-plus to formatted-count-plus.
+       move accum to formatted-accum.
+       move spaces to audit-log-record.
+       string function trim(filename) delimited by size
+           " " delimited by size
+           run-timestamp delimited by size
+           " H=" delimited by size
+           function trim(formatted-count-h) delimited by size
+           " Q=" delimited by size
+           function trim(formatted-count-q) delimited by size
+           " 9=" delimited by size
+           function trim(formatted-count-9) delimited by size
+           " P=" delimited by size
+           function trim(formatted-count-p) delimited by size
+           " PLUS=" delimited by size
+           function trim(formatted-count-plus) delimited by size
+           " ACCUM=" delimited by size
+           function trim(formatted-accum) delimited by size
+           into audit-log-record
+       end-string.
+      *>  extend an existing audit log, or start a new one if this is
+       *>  the first run on this machine
+       open extend audit-log-file.
+       if audit-status not = "00"
+           open output audit-log-file
+       end-if.
+       write audit-log-record.
+       close audit-log-file.
+
+       write-report-para.
+      *>  extend an existing report, or start a new one if this is the
+       *>  first run on this machine, so a multi-program batch run
+       *>  keeps every program's statistics instead of only the last
+       open extend report-file.
+       if report-status not = "00"
+           open output report-file
+       end-if.
+       move spaces to report-record.
+       string "HQ9+ run summary for " delimited by size
+           function trim(filename) delimited by size
+           into report-record
+       end-string.
+       write report-record.
+       move spaces to report-record.
+       move count-h to formatted-count.
+       string "  H instructions executed: " delimited by size
+           function trim(formatted-count) delimited by size
+           into report-record
+       end-string.
+       write report-record.
+       move spaces to report-record.
+       move count-q to formatted-count.
+       string "  Q instructions executed: " delimited by size
+           function trim(formatted-count) delimited by size
+           into report-record
+       end-string.
+       write report-record.
+       move spaces to report-record.
+       move count-9 to formatted-count.
+       string "  9 instructions executed: " delimited by size
+           function trim(formatted-count) delimited by size
+           into report-record
+       end-string.
+       write report-record.
+       move spaces to report-record.
+       move count-p to formatted-count.
+       string "  P instructions executed: " delimited by size
+           function trim(formatted-count) delimited by size
+           into report-record
+       end-string.
+       write report-record.
+       move spaces to report-record.
+       move count-plus to formatted-count.
+       string "  + instructions executed: " delimited by size
+           function trim(formatted-count) delimited by size
+           into report-record
+       end-string.
+       write report-record.
+       move spaces to report-record.
+       move accum to formatted-accum.
+       string "  final accum value: " delimited by size
+           function trim(formatted-accum) delimited by size
+           into report-record
+       end-string.
+       write report-record.
+       move spaces to report-record.
+       move verse-count to formatted-verses.
+       string "  bottles-of-beer verses printed: " delimited by size
+           function trim(formatted-verses) delimited by size
+           into report-record
+       end-string.
+       write report-record.
+       close report-file.
+
+       load-from-file-para.
        open input w-file.
-       perform until wseof='y'
+      *>  stop reading as soon as the ceiling is hit instead of
+       *>  scanning the rest of a large offending file for nothing
+       perform until wseof='y' or program-too-large
            read w-file into linecontents
               at end move 'y' to wseof
               not at end
-                      *> append line to contents
-                      string contents delimited by space
-                          linecontents delimited by space
-                          into contents
-                      end-string
+                      *> a line's instructions run up to its first
+                      *> embedded space, same as the old STRING-based
+                      *> concatenation did
+                      move spaces to current-token
+                      unstring linecontents delimited by space
+                          into current-token
+                      end-unstring
+                      move function length(function trim(current-token)) to token-length
+                      perform append-token-para
            end-read
-       end-perform
+       end-perform.
        close w-file.
 
+       load-from-library-para.
+       open input library-file.
+       if library-status not = "00"
+           display "unable to open library file " function trim(library-filename)
+           stop run
+       end-if.
+       perform until wseof = 'y'
+           read library-file into lib-record
+              at end move 'y' to wseof
+              not at end
+                      if function trim(lib-program-name) = function trim(library-program-name)
+                          move lib-instructions to current-token
+                          move function length(function trim(current-token)) to token-length
+                          perform append-token-para
+                          move 'y' to wseof
+                      end-if
+           end-read
+       end-perform.
+       close library-file.
+       if char-count = 0
+           display "program " function trim(library-program-name) " not found in library " function trim(library-filename)
+           stop run
+       end-if.
+
+      *>  Append the instructions in current-token (up to token-length
+      *>  characters) to the program table, one character at a time
+       append-token-para.
+       perform varying token-idx from 1 by 1
+               until token-idx > token-length or program-too-large
+           if char-count >= max-chars
+               set program-too-large to true
+           else
+               add 1 to char-count
+               move current-token(token-idx:1) to pgm-char(char-count)
+           end-if
+       end-perform.
 
-      *>  Get file length
-       compute filelength = 1 + function length(function trim(contents)).
-      *>  Loop through file
-       perform a-para varying idx from 1 by 1 until idx = filelength.
-       stop run.
+       validate-para.
+       move pgm-char(validate-idx) to validate-char.
+       if validate-char not = 'h' and validate-char not = 'H'
+          and validate-char not = 'q' and validate-char not = 'Q'
+          and validate-char not = '9' and validate-char not = '+'
+          and validate-char not = 'p' and validate-char not = 'P'
+           move validate-idx to formatted-position
+           display "invalid character at position " function trim(formatted-position) ": '" validate-char "'"
+           add 1 to invalid-count
+       end-if.
 
        a-para.
       *>  Get current character
-       move contents(idx:1) to currentchar.
-       if currentchar = 'h' or currentchar = 'H' then
+       move pgm-char(idx) to currentchar.
+       if currentchar = 'H' then
            display "Hello, world!" with no advancing
+           add 1 to count-h
        end-if.
-       if currentchar = 'q' or currentchar = 'Q' then
-           display function trim(contents)
+       if currentchar = 'h' then
+           if strict-mode then
+               display "Hi" with no advancing
+           else
+               display "Hello, world!" with no advancing
+           end-if
+           add 1 to count-h
+       end-if.
+       if currentchar = 'Q' then
+           display function trim(source-image)
+           add 1 to count-q
+       end-if.
+       if currentchar = 'q' then
+           if strict-mode then
+               display "[q]"
+           else
+               display function trim(source-image)
+           end-if
+           add 1 to count-q
        end-if.
        if currentchar = '9' then
-           perform 99-para varying bottlecounter from 99 by -1 until bottlecounter = 0
+           if resume-run and idx = resume-idx then
+               move resume-bottlecounter to start-bottle
+               move 'n' to resume-switch
+           else
+               move 99 to start-bottle
+           end-if
+           perform 99-para varying bottlecounter from start-bottle by -1 until bottlecounter = 0
+      *>  this 9 instruction has run to completion; clear its
+      *>  checkpoint now instead of waiting for the whole program to
+      *>  finish, so a later 9 (this run or a future one) never
+      *>  inherits a stale resume point left behind by this one
+           perform clear-checkpoint-para
+           add 1 to count-9
        end-if.
        if currentchar = '+' then
            compute accum = accum + 1
+           add 1 to count-plus
+       end-if.
+       if currentchar = 'p' or currentchar = 'P' then
+           move accum to formatted-accum
+           display "accum = " function trim(formatted-accum)
+           add 1 to count-p
        end-if.
 
        99-para.
@@ -74,6 +454,7 @@ procedure division.
            move bottlecounter-minus1 to formatted-integer
            display "Take one down and pass it around, " function trim(formatted-integer) " bottles of beer on the wall."
            display " "
+           add 1 to verse-count
        end-if.
        if bottlecounter = 1 then
            display "1 bottle of beer on the wall, 1 bottle of beer."
@@ -81,5 +462,11 @@ procedure division.
            display " "
            display "No more bottles of beer on the wall, no more bottles of beer."
            display "Go to the store and buy some more, 99 bottles of beer on the wall."
+           add 1 to verse-count
+       end-if.
+      *>  Checkpoint our progress every checkpoint-interval bottles so an
+      *>  interrupted run can resume instead of starting over at 99
+       if function mod(bottlecounter, checkpoint-interval) = 0
+           perform write-checkpoint-para
        end-if.
 
